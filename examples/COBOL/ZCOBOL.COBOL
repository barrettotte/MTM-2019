@@ -1,36 +1,516 @@
-      *----------------------- 
-       IDENTIFICATION DIVISION. 
-      *----------------------- 
-       PROGRAM-ID.    ZCOBOL 
-       AUTHOR.        Otto B. Fun. 
-      *-------------------- 
-       ENVIRONMENT DIVISION. 
-      *-------------------- 
-       INPUT-OUTPUT SECTION. 
-      * 
-       FILE-CONTROL. 
-           SELECT REC-OUT    ASSIGN TO RECOUT. 
-           SELECT REC-IN     ASSIGN TO RECIN 
-                  ORGANIZATION IS SEQUENTIAL. 
-      *------------- 
-       DATA DIVISION. 
-      *------------- 
-       FILE SECTION. 
-       FD  REC-IN     RECORDING MODE F. 
-       01  REC-IN-MSG         PIC X(80). 
-      * 
-       FD  REC-OUT    RECORDING MODE F. 
-       01  REC-OUT-MSG        PIC X(80). 
-      * 
-       WORKING-STORAGE SECTION. 
-       01 FLAGS. 
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ZCOBOL.
+       AUTHOR.        Otto B. Fun.
+      *
+      * MODIFICATION HISTORY
+      *   - ADDED A READ/WRITE LOOP TO READ-NEXT-RECORD AND A
+      *     RECORDS READ / RECORDS WRITTEN CONTROL TOTAL PRINTED
+      *     WHEN LAST-REC TRIPS.
+      *   - ADDED BASIC NUMERIC EDITS ON THE INCOMING RECORD AND A
+      *     REC-REJ FILE FOR ANYTHING THAT FAILS THEM.
+      *   - MOVED THE 80-BYTE RECORD LAYOUT INTO A SHARED COPYBOOK,
+      *     MTMREC01, SO REC-IN-MSG/REC-OUT-MSG/REC-REJ-MSG CAN ALL
+      *     REFERENCE FIELDS BY NAME.
+      *   - ADDED A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      *     AND A PARM-DRIVEN RESTART POINT SO A RERUN CAN SKIP THE
+      *     RECORDS ALREADY WRITTEN TO REC-OUT.
+      *   - REPLACED THE SINGLE RECIN FEED WITH RECIN1/RECIN2, MERGED
+      *     IN MEMBER-ID ORDER AHEAD OF THE USUAL COPY LOGIC.
+      *   - ADDED AN INDEXED COPY OF REC-OUT (RECOUTX) KEYED ON MEMBER
+      *     ID SO A LOOKUP PROGRAM CAN RANDOM-READ A SINGLE MEMBER.
+      *   - WRAPPED REC-OUT IN A HEADER RECORD AND A TRAILER RECORD
+      *     CARRYING THE RECORD COUNT AND A HASH TOTAL ON MEMBER ID.
+      *   - ADDED A PRINTED RUN REPORT (RPTOUT) SHOWING START/END TIME
+      *     AND THE READ/WRITTEN/REJECTED CONTROL TOTALS.
+      *   - ADDED FILE STATUS CHECKING ON EVERY FILE, A PRE-FLIGHT
+      *     OPEN CHECK ON RECIN1/RECIN2, AND AN ABEND-JOB PARAGRAPH FOR
+      *     A CONTROLLED STOP ON AN I/O FAILURE.  ALSO FIXED THE
+      *     LAST-REC CONDITION, WHICH HAD BEEN TESTING LASTREC FOR "N"
+      *     WHILE THE FIELD STARTED OUT AS SPACE.
+      *   - CHECKPOINT NOW LOGS THE INPUT-SIDE RECORD COUNT (THE SAME
+      *     COUNTER SKIP-TO-RESTART-POINT COMPARES AGAINST) INSTEAD OF
+      *     THE OUTPUT-SIDE COUNT, PLUS THE RUNNING RECORDS-WRITTEN AND
+      *     HASH TOTAL SO A RESTART CAN CARRY THEM FORWARD RATHER THAN
+      *     REOPENING REC-OUT'S TRAILER TOTALS FROM ZERO.  COMPLETED
+      *     THE FILE STATUS CHECKS THAT WERE LEFT OUT ON RECOUTX'S OPEN
+      *     AND ON THE REC-REJ/RPTOUT/CHKPT WRITES.
+      *   - REC-REJ NOW GETS THE SAME OPEN EXTEND TREATMENT ON RESTART AS
+      *     REC-OUT, SO A RERUN NO LONGER DISCARDS THE PRIOR RUN'S
+      *     REJECTS (SEE ZCOBOL.JCL FOR THE MATCHING RECREJ DD CHANGE,
+      *     WHICH ALSO FIXES RECOUT/RECREJ TO SURVIVE AN ABEND AND
+      *     RESUBMIT AGAINST THE SAME GDG GENERATION INSTEAD OF A FRESH
+      *     ONE ON RESTART).
+      *   - WIDENED WS-EDIT-START-TIME/WS-EDIT-END-TIME TO CARRY ALL
+      *     EIGHT DIGITS OF THE HHMMSSTT TIME-OF-DAY VALUE; THE OLD
+      *     SIX-DIGIT EDIT PICTURE WAS TRUNCATING THE HOUR OFF THE FRONT
+      *     OF THE FIELD ON EVERY RUN.
+      *   - ADDED RECORDS INDEXED TO THE RUN REPORT AND THE END-OF-JOB
+      *     DISPLAY BLOCK, ALONGSIDE READ/WRITTEN/REJECTED, SO A DUPLICATE
+      *     KEY ON RECOUTX SHOWS UP SOMEWHERE BESIDES THE WARNING MESSAGE.
+      *   - CHECK-CHECKPOINT NO LONGER REFIRES ON EVERY REJECT ONCE
+      *     WS-RECORDS-WRITTEN IS SITTING ON A CHECKPOINT BOUNDARY; IT
+      *     NOW ONLY CHECKPOINTS WHEN THE WRITTEN COUNT HAS ACTUALLY
+      *     ADVANCED PAST THE LAST BOUNDARY CHECKPOINTED.
+      *   - THE CHECKPOINT RECORD NOW ALSO CARRIES RECORDS REJECTED AND
+      *     RECORDS INDEXED, RESTORED ON RESTART THE SAME AS RECORDS
+      *     WRITTEN AND THE HASH TOTAL, SO A RESTARTED RUN'S FINAL
+      *     TOTALS INCLUDE THE PRE-CHECKPOINT PORTION OF THE FAILED RUN.
+      *
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT REC-IN1    ASSIGN TO RECIN1
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-RECIN1-STATUS.
+           SELECT REC-IN2    ASSIGN TO RECIN2
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-RECIN2-STATUS.
+           SELECT MERGE-FILE ASSIGN TO SORTWK1.
+           SELECT REC-OUT    ASSIGN TO RECOUT
+                  FILE STATUS  IS WS-RECOUT-STATUS.
+           SELECT REC-REJ    ASSIGN TO RECREJ
+                  FILE STATUS  IS WS-RECREJ-STATUS.
+           SELECT REC-OUT-IDX ASSIGN TO RECOUTX
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS MTM-MEMBER-ID OF REC-OUT-IDX-MSG
+                  FILE STATUS  IS WS-RECOUTX-STATUS.
+           SELECT REC-RPT    ASSIGN TO RPTOUT
+                  FILE STATUS  IS WS-RPTOUT-STATUS.
+           SELECT REC-CHKPT  ASSIGN TO CHKPT
+                  FILE STATUS  IS WS-CHKPT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REC-IN1    RECORDING MODE F.
+       01  REC-IN1-MSG.
+           COPY MTMREC01.
+      *
+       FD  REC-IN2    RECORDING MODE F.
+       01  REC-IN2-MSG.
+           COPY MTMREC01.
+      *
+       SD  MERGE-FILE.
+       01  MERGE-REC.
+           COPY MTMREC01.
+      *
+       FD  REC-OUT    RECORDING MODE F.
+       01  REC-OUT-MSG.
+           COPY MTMREC01.
+       01  REC-OUT-HDR-MSG.
+           05  HDR-RECORD-TYPE      PIC X(01).
+           05  HDR-PROGRAM-ID       PIC X(08).
+           05  HDR-RUN-DATE         PIC 9(08).
+           05  FILLER               PIC X(63).
+       01  REC-OUT-TRL-MSG.
+           05  TRL-RECORD-TYPE      PIC X(01).
+           05  TRL-RECORD-COUNT     PIC 9(09).
+           05  TRL-HASH-TOTAL       PIC 9(15).
+           05  FILLER               PIC X(55).
+      *
+       FD  REC-REJ    RECORDING MODE F.
+       01  REC-REJ-MSG.
+           COPY MTMREC01.
+      *
+       FD  REC-OUT-IDX.
+       01  REC-OUT-IDX-MSG.
+           COPY MTMREC01.
+      *
+       FD  REC-RPT    RECORDING MODE F.
+       01  REC-RPT-LINE       PIC X(132).
+      *
+       FD  REC-CHKPT  RECORDING MODE F.
+       01  REC-CHKPT-LINE.
+           05  CHKPT-RESTART-POINT     PIC 9(09).
+           05  CHKPT-RECORDS-WRITTEN   PIC 9(09).
+           05  CHKPT-HASH-TOTAL        PIC 9(15).
+           05  CHKPT-RECORDS-REJECTED  PIC 9(09).
+           05  CHKPT-RECORDS-INDEXED   PIC 9(09).
+           05  FILLER                  PIC X(29).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
-             88 LAST-REC            VALUE "N". 
-      *------------------ 
-       PROCEDURE DIVISION. 
-      *------------------ 
-       OPEN-FILES. 
-           OPEN INPUT  REC-IN. 
-           OPEN OUTPUT REC-OUT. 
-      * 
-       READ-NEXT-RECORD. 
\ No newline at end of file
+             88 LAST-REC            VALUE "Y".
+         05 RECORD-EDIT-SW    PIC X VALUE "Y".
+             88 RECORD-VALID       VALUE "Y".
+             88 RECORD-INVALID     VALUE "N".
+         05 RESTART-SW        PIC X VALUE "N".
+             88 RESTART-REQUESTED  VALUE "Y".
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-RECIN1-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-RECIN2-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-RECOUT-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-RECREJ-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-RECOUTX-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-RPTOUT-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-CHKPT-STATUS      PIC X(02) VALUE SPACES.
+      *
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ      PIC 9(09) COMP VALUE ZERO.
+           05  WS-RECORDS-WRITTEN   PIC 9(09) COMP VALUE ZERO.
+           05  WS-RECORDS-REJECTED  PIC 9(09) COMP VALUE ZERO.
+           05  WS-RECORDS-INDEXED   PIC 9(09) COMP VALUE ZERO.
+           05  WS-HASH-TOTAL        PIC 9(15) COMP VALUE ZERO.
+           05  WS-CHECKPOINTS-TAKEN PIC 9(09) COMP VALUE ZERO.
+      *
+       01  WS-RUN-DATE              PIC 9(08) VALUE ZERO.
+       01  WS-START-TIME            PIC 9(08) VALUE ZERO.
+       01  WS-END-TIME              PIC 9(08) VALUE ZERO.
+      *
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 5000.
+           05  WS-CKPT-QUOTIENT         PIC 9(09) VALUE ZERO.
+           05  WS-CKPT-REMAINDER        PIC 9(05) VALUE ZERO.
+           05  WS-RESTART-POINT         PIC 9(09) VALUE ZERO.
+           05  WS-LAST-CHECKPOINT-WRITTEN PIC 9(09) VALUE ZERO.
+      *
+       01  WS-EDIT-WRITTEN          PIC ZZZ,ZZZ,ZZ9.
+      *
+       01  WS-EDIT-FIELDS.
+           05  WS-EDIT-START-TIME   PIC 99B99B99B99.
+           05  WS-EDIT-END-TIME     PIC 99B99B99B99.
+           05  WS-EDIT-READ         PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-REJECTED     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-INDEXED      PIC ZZZ,ZZZ,ZZ9.
+      *
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN          PIC S9(4) COMP.
+           05  LS-PARM-TEXT.
+               10  LS-PARM-RESTART-PT   PIC 9(09).
+               10  FILLER               PIC X(71).
+      *------------------
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+      *------------------
+       OPEN-FILES.
+           ACCEPT WS-RUN-DATE   FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM CHECK-RESTART-PARM.
+           PERFORM VALIDATE-INPUT-FEEDS.
+           PERFORM OPEN-OUTPUT-FILES.
+           IF NOT RESTART-REQUESTED
+               PERFORM WRITE-HEADER-RECORD
+           END-IF.
+           MERGE MERGE-FILE
+               ON ASCENDING KEY MTM-MEMBER-ID OF MERGE-REC
+               USING REC-IN1 REC-IN2
+               OUTPUT PROCEDURE IS PROCESS-MERGED-RECORDS.
+           PERFORM WRITE-TRAILER-RECORD.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-REPORT.
+           STOP RUN.
+      *
+       CHECK-RESTART-PARM.
+           MOVE ZERO TO WS-RESTART-POINT.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-RESTART-PT TO WS-RESTART-POINT
+               IF WS-RESTART-POINT > ZERO
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF
+           END-IF.
+      *
+      * MERGE-USING FILES ARE OPENED AND CLOSED BY THE MERGE STATEMENT
+      * ITSELF, SO RECIN1/RECIN2 ARE PROVED OPENABLE HERE, AHEAD OF
+      * THE MERGE, RATHER THAN CHECKED MID-MERGE.
+       VALIDATE-INPUT-FEEDS.
+           OPEN INPUT REC-IN1.
+           IF WS-RECIN1-STATUS NOT = "00"
+               DISPLAY "ZCOBOL001E RECIN1 FAILED TO OPEN - FILE STATUS "
+                   WS-RECIN1-STATUS
+               PERFORM ABEND-JOB
+           ELSE
+               CLOSE REC-IN1
+           END-IF.
+           OPEN INPUT REC-IN2.
+           IF WS-RECIN2-STATUS NOT = "00"
+               DISPLAY "ZCOBOL002E RECIN2 FAILED TO OPEN - FILE STATUS "
+                   WS-RECIN2-STATUS
+               PERFORM ABEND-JOB
+           ELSE
+               CLOSE REC-IN2
+           END-IF.
+      *
+       OPEN-OUTPUT-FILES.
+           IF RESTART-REQUESTED
+               OPEN EXTEND REC-OUT
+           ELSE
+               OPEN OUTPUT REC-OUT
+           END-IF.
+           IF WS-RECOUT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL003E RECOUT FAILED TO OPEN - FILE STATUS "
+                   WS-RECOUT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           IF RESTART-REQUESTED
+               OPEN EXTEND REC-REJ
+           ELSE
+               OPEN OUTPUT REC-REJ
+           END-IF.
+           IF WS-RECREJ-STATUS NOT = "00"
+               DISPLAY "ZCOBOL004E RECREJ FAILED TO OPEN - FILE STATUS "
+                   WS-RECREJ-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           IF RESTART-REQUESTED
+               OPEN I-O REC-OUT-IDX
+           ELSE
+               OPEN OUTPUT REC-OUT-IDX
+           END-IF.
+           IF WS-RECOUTX-STATUS NOT = "00"
+               DISPLAY "ZCOBOL006E RECOUTX FAILED TO OPEN - FILE "
+                   "STATUS " WS-RECOUTX-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           OPEN OUTPUT REC-RPT.
+           IF WS-RPTOUT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL009E RPTOUT FAILED TO OPEN - FILE STATUS "
+                   WS-RPTOUT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           IF RESTART-REQUESTED
+               PERFORM READ-LAST-CHECKPOINT
+               OPEN EXTEND REC-CHKPT
+           ELSE
+               OPEN OUTPUT REC-CHKPT
+           END-IF.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL017E CHKPT FAILED TO OPEN - FILE STATUS "
+                   WS-CHKPT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           IF RESTART-REQUESTED
+               DISPLAY "ZCOBOL005I RESTART REQUESTED - RESUMING AFTER "
+                   "RECORD " WS-RESTART-POINT
+           END-IF.
+      *
+      * ON RESTART, REC-OUT IS RE-OPENED WITH OPEN EXTEND AND ALREADY
+      * HOLDS EVERY RECORD WRITTEN BY THE RUN BEING RESTARTED, SO THE
+      * TRAILER'S RECORD COUNT AND HASH TOTAL HAVE TO PICK UP WHERE
+      * THAT RUN LEFT OFF RATHER THAN START AT ZERO.  THE LAST
+      * CHECKPOINT RECORD WRITTEN BEFORE THE FAILURE CARRIES BOTH
+      * FIGURES, SO THEY ARE READ BACK HERE.
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT REC-CHKPT.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL019E CHKPT FAILED TO OPEN FOR RESTART - "
+                   "FILE STATUS " WS-CHKPT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           PERFORM UNTIL WS-CHKPT-STATUS = "10"
+               READ REC-CHKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+                       MOVE CHKPT-HASH-TOTAL      TO WS-HASH-TOTAL
+                       MOVE CHKPT-RECORDS-REJECTED
+                           TO WS-RECORDS-REJECTED
+                       MOVE CHKPT-RECORDS-INDEXED
+                           TO WS-RECORDS-INDEXED
+               END-READ
+           END-PERFORM.
+           CLOSE REC-CHKPT.
+           MOVE WS-RECORDS-WRITTEN TO WS-LAST-CHECKPOINT-WRITTEN.
+           DISPLAY "ZCOBOL020I RESTART CARRYING FORWARD "
+               WS-RECORDS-WRITTEN " RECORDS WRITTEN, HASH TOTAL "
+               WS-HASH-TOTAL " FROM THE PRIOR RUN".
+      *
+       PROCESS-MERGED-RECORDS.
+           IF RESTART-REQUESTED
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
+           PERFORM READ-NEXT-RECORD UNTIL LAST-REC.
+      *
+       SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-RECORDS-READ >= WS-RESTART-POINT
+                      OR LAST-REC
+               RETURN MERGE-FILE
+                   AT END
+                       SET LAST-REC TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-RETURN
+           END-PERFORM.
+           DISPLAY "ZCOBOL014I SKIPPED " WS-RECORDS-READ
+               " RECORDS TO REACH RESTART POINT".
+      *
+       READ-NEXT-RECORD.
+           RETURN MERGE-FILE
+               AT END
+                   SET LAST-REC TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM VALIDATE-RECORD
+                   IF RECORD-VALID
+                       PERFORM WRITE-OUTPUT-RECORD
+                   ELSE
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+                   PERFORM CHECK-CHECKPOINT
+           END-RETURN.
+      *
+       WRITE-OUTPUT-RECORD.
+           MOVE MERGE-REC TO REC-OUT-MSG.
+           WRITE REC-OUT-MSG.
+           IF WS-RECOUT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL007E RECOUT WRITE FAILED - FILE STATUS "
+                   WS-RECOUT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           ADD MTM-MEMBER-ID OF REC-OUT-MSG TO WS-HASH-TOTAL.
+           PERFORM WRITE-INDEXED-RECORD.
+      *
+       WRITE-INDEXED-RECORD.
+           MOVE MERGE-REC TO REC-OUT-IDX-MSG.
+           WRITE REC-OUT-IDX-MSG.
+           IF WS-RECOUTX-STATUS = "00"
+               ADD 1 TO WS-RECORDS-INDEXED
+           ELSE
+               DISPLAY "ZCOBOL016W RECOUTX WRITE FAILED FOR MEMBER "
+                   MTM-MEMBER-ID OF REC-OUT-IDX-MSG
+                   " - FILE STATUS " WS-RECOUTX-STATUS
+           END-IF.
+      *
+       WRITE-REJECT-RECORD.
+           MOVE MERGE-REC TO REC-REJ-MSG.
+           WRITE REC-REJ-MSG.
+           IF WS-RECREJ-STATUS NOT = "00"
+               DISPLAY "ZCOBOL008E RECREJ WRITE FAILED - FILE STATUS "
+                   WS-RECREJ-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+           ADD 1 TO WS-RECORDS-REJECTED.
+      *
+       VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE.
+           IF MTM-MEMBER-ID OF MERGE-REC NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+           END-IF.
+           IF MTM-EFFECTIVE-DATE OF MERGE-REC NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+           END-IF.
+           IF MTM-TRANS-AMOUNT OF MERGE-REC NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+           END-IF.
+      *
+      * CHECK-CHECKPOINT IS PERFORMED AFTER EVERY MERGED RECORD, WHETHER
+      * IT WAS WRITTEN OR REJECTED, SO IT MUST NOT REFIRE ON A REJECT
+      * THAT LEAVES WS-RECORDS-WRITTEN SITTING ON THE SAME MULTIPLE OF
+      * WS-CHECKPOINT-INTERVAL A PRIOR RECORD ALREADY CHECKPOINTED AT.
+      * WS-LAST-CHECKPOINT-WRITTEN REMEMBERS THAT COUNT SO A CHECKPOINT
+      * ONLY FIRES ONCE PER BOUNDARY, NOT ONCE PER TRAILING REJECT.
+       CHECK-CHECKPOINT.
+           IF WS-RECORDS-WRITTEN > WS-LAST-CHECKPOINT-WRITTEN
+               DIVIDE WS-RECORDS-WRITTEN BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = ZERO
+                   PERFORM WRITE-CHECKPOINT-RECORD
+               END-IF
+           END-IF.
+      *
+       WRITE-CHECKPOINT-RECORD.
+           ADD 1 TO WS-CHECKPOINTS-TAKEN.
+           MOVE WS-RECORDS-WRITTEN TO WS-LAST-CHECKPOINT-WRITTEN.
+           MOVE WS-RECORDS-READ TO WS-EDIT-READ.
+           DISPLAY "ZCOBOL015I CHECKPOINT " WS-CHECKPOINTS-TAKEN
+               " AT RECORD " WS-EDIT-READ.
+           MOVE SPACES TO REC-CHKPT-LINE.
+           MOVE WS-RECORDS-READ     TO CHKPT-RESTART-POINT.
+           MOVE WS-RECORDS-WRITTEN  TO CHKPT-RECORDS-WRITTEN.
+           MOVE WS-HASH-TOTAL       TO CHKPT-HASH-TOTAL.
+           MOVE WS-RECORDS-REJECTED TO CHKPT-RECORDS-REJECTED.
+           MOVE WS-RECORDS-INDEXED  TO CHKPT-RECORDS-INDEXED.
+           WRITE REC-CHKPT-LINE.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL018E CHKPT WRITE FAILED - FILE STATUS "
+                   WS-CHKPT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+      *
+       WRITE-HEADER-RECORD.
+           MOVE SPACES TO REC-OUT-HDR-MSG.
+           MOVE "H"         TO HDR-RECORD-TYPE.
+           MOVE "ZCOBOL"    TO HDR-PROGRAM-ID.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+           WRITE REC-OUT-HDR-MSG.
+      *
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES TO REC-OUT-TRL-MSG.
+           MOVE "T"                TO TRL-RECORD-TYPE.
+           MOVE WS-RECORDS-WRITTEN TO TRL-RECORD-COUNT.
+           MOVE WS-HASH-TOTAL      TO TRL-HASH-TOTAL.
+           WRITE REC-OUT-TRL-MSG.
+      *
+       WRITE-RUN-REPORT.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE WS-START-TIME       TO WS-EDIT-START-TIME.
+           MOVE WS-END-TIME         TO WS-EDIT-END-TIME.
+           MOVE WS-RECORDS-READ     TO WS-EDIT-READ.
+           MOVE WS-RECORDS-WRITTEN  TO WS-EDIT-WRITTEN.
+           MOVE WS-RECORDS-REJECTED TO WS-EDIT-REJECTED.
+           MOVE WS-RECORDS-INDEXED  TO WS-EDIT-INDEXED.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "ZCOBOL RUN REPORT" DELIMITED BY SIZE
+               INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "START TIME......: " WS-EDIT-START-TIME
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "END TIME........: " WS-EDIT-END-TIME
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "RECORDS READ....: " WS-EDIT-READ
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "RECORDS WRITTEN.: " WS-EDIT-WRITTEN
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "RECORDS REJECTED: " WS-EDIT-REJECTED
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE SPACES TO REC-RPT-LINE.
+           STRING "RECORDS INDEXED.: " WS-EDIT-INDEXED
+               DELIMITED BY SIZE INTO REC-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+           CLOSE REC-RPT.
+      *
+       WRITE-REPORT-LINE.
+           WRITE REC-RPT-LINE.
+           IF WS-RPTOUT-STATUS NOT = "00"
+               DISPLAY "ZCOBOL013E RPTOUT WRITE FAILED - FILE STATUS "
+                   WS-RPTOUT-STATUS
+               PERFORM ABEND-JOB
+           END-IF.
+      *
+       CLOSE-FILES.
+           CLOSE REC-OUT.
+           CLOSE REC-REJ.
+           CLOSE REC-OUT-IDX.
+           CLOSE REC-CHKPT.
+           DISPLAY "ZCOBOL010I RECORDS READ.....: " WS-RECORDS-READ.
+           DISPLAY "ZCOBOL011I RECORDS WRITTEN..: " WS-RECORDS-WRITTEN.
+           DISPLAY "ZCOBOL012I RECORDS REJECTED.: " WS-RECORDS-REJECTED.
+           DISPLAY "ZCOBOL021I RECORDS INDEXED..: " WS-RECORDS-INDEXED.
+      *
+       ABEND-JOB.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE REC-IN1 REC-IN2 REC-OUT REC-REJ REC-OUT-IDX
+                 REC-RPT REC-CHKPT.
+           STOP RUN.
