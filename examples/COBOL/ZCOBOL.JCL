@@ -0,0 +1,85 @@
+//ZCOBOLJ  JOB (ACCTNO),'ZCOBOL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WINDOW STEP FOR ZCOBOL.
+//*
+//* RECIN1/RECIN2 ARE THE TWO DAILY BRANCH FEEDS PICKED UP FROM THE
+//* CURRENT CYCLE OF THEIR GDG BASE (RELATIVE GENERATION 0).
+//*
+//* PASS PARM='NNNNNNNNN' (A RECORD NUMBER, ZERO-FILLED) TO RESTART
+//* A RERUN AFTER A CHECKPOINT INSTEAD OF FROM RECORD ONE.  A ZERO
+//* PARM (THE NORMAL CASE) MEANS "START FROM THE BEGINNING".  THE
+//* RECORD NUMBER TO SUPPLY IS THE "RESTART POINT" LOGGED BY THE LAST
+//* CHECKPOINT RECORD WRITTEN TO CHKPT BEFORE THE RUN WAS CUT SHORT.
+//*
+//* THE RESTART SYMBOLIC BELOW MUST BE OVERRIDDEN ALONGSIDE PARM ON A
+//* RESTART RESUBMISSION (RESTART=1).  A RELATIVE GDG REFERENCE SUCH
+//* AS (+1) IS RESOLVED AT ALLOCATION TIME ON *EVERY* SUBMISSION, SO
+//* IT CANNOT BE USED TO REOPEN THE SAME PHYSICAL GENERATION A FAILED
+//* RUN LEFT BEHIND.  ON A NORMAL RUN RECOUT/RECREJ ARE ALLOCATED NEW
+//* AGAINST THE NEXT GENERATION, CATALOGED WHETHER THE STEP ENDS
+//* NORMALLY OR ABENDS (SO A PARTIAL FILE SURVIVES TO BE RESTARTED
+//* FROM); ON A RESTART RUN THEY ARE INSTEAD ALLOCATED DISP=MOD
+//* AGAINST GENERATION (0) - THE SAME GENERATION THE FAILED RUN JUST
+//* CATALOGED - SO OPEN EXTEND IN THE PROGRAM PICKS UP WHERE IT LEFT
+//* OFF INSTEAD OF STARTING A NEW, EMPTY GENERATION.
+//*
+//* CHKPT IS RESET (DELETED AND REALLOCATED EMPTY) AHEAD OF A NORMAL
+//* RUN SO IT DOES NOT GROW FOREVER; IT IS LEFT ALONE ON A RESTART RUN
+//* SO READ-LAST-CHECKPOINT CAN STILL SEE THE FAILED RUN'S CHECKPOINT
+//* RECORDS.  DISP=MOD ALONE DOES NOT GIVE US THIS: UNDER THIS
+//* DIALECT, OPEN OUTPUT AGAINST A DISP=MOD SEQUENTIAL DATA SET
+//* POSITIONS PAST THE EXISTING RECORDS INSTEAD OF TRUNCATING THEM, SO
+//* A NORMAL RUN WOULD OTHERWISE KEEP APPENDING TO THE SAME FILE
+//* FOREVER.
+//*
+//* RECOUTX IS A KSDS DEFINED WITH THE REUSE ATTRIBUTE (SEE THE
+//* ONE-TIME IDCAMS DEFINE JOB, NOT PART OF THIS NIGHTLY STREAM); A
+//* NORMAL (NON-RESTART) RUN OPENS IT OUTPUT, WHICH VSAM REUSE
+//* SEMANTICS RESET TO EMPTY, WHILE A RESTART RUN OPENS IT I-O SO THE
+//* MEMBERS ALREADY INDEXED BY THE RUN BEING RESTARTED ARE KEPT.
+//*--------------------------------------------------------------
+//         SET RESTART=0
+//*
+//         IF (RESTART EQ 0) THEN
+//RESETCK  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.MTM.ZCOBOL.CHECKPOINT NONVSAM PURGE
+    SET MAXCC = 0
+/*
+//CKALLOC  EXEC PGM=IEFBR14
+//CHKPT    DD   DSN=PROD.MTM.ZCOBOL.CHECKPOINT,
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//         ENDIF
+//*
+//STEP010  EXEC PGM=ZCOBOL,PARM='000000000'
+//STEPLIB  DD   DSN=PROD.ZCOBOL.LOADLIB,DISP=SHR
+//RECIN1   DD   DSN=PROD.MTM.DAILY.FEED1.GDG(0),DISP=SHR
+//RECIN2   DD   DSN=PROD.MTM.DAILY.FEED2.GDG(0),DISP=SHR
+//         IF (RESTART EQ 0) THEN
+//RECOUT   DD   DSN=PROD.MTM.MASTER.GDG(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//RECREJ   DD   DSN=PROD.MTM.REJECTS.GDG(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//         ELSE
+//RECOUT   DD   DSN=PROD.MTM.MASTER.GDG(0),DISP=MOD,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//RECREJ   DD   DSN=PROD.MTM.REJECTS.GDG(0),DISP=MOD,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//         ENDIF
+//RECOUTX  DD   DSN=PROD.MTM.MASTER.VSAM,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//CHKPT    DD   DSN=PROD.MTM.ZCOBOL.CHECKPOINT,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
