@@ -0,0 +1,23 @@
+      *================================================================
+      * MTMREC01
+      *
+      * COMMON 80-BYTE APPLICATION RECORD LAYOUT
+      *
+      * SHARED BY REC-IN-MSG / REC-OUT-MSG / REC-REJ-MSG AND ANY
+      * FUTURE PROGRAM THAT NEEDS TO REFERENCE THIS RECORD'S FIELDS
+      * BY NAME INSTEAD OF SUBSTRING POSITION.
+      *
+      * COPY THIS UNDER A 01-LEVEL RECORD, E.G.
+      *     01  REC-IN-MSG.
+      *         COPY MTMREC01.
+      *================================================================
+           05  MTM-RECORD-KEY.
+               10  MTM-MEMBER-ID        PIC 9(09).
+           05  MTM-MEMBER-NAME          PIC X(30).
+           05  MTM-MEMBER-STATUS        PIC X(01).
+               88  MTM-STATUS-ACTIVE        VALUE "A".
+               88  MTM-STATUS-INACTIVE      VALUE "I".
+           05  MTM-EFFECTIVE-DATE       PIC 9(08).
+           05  MTM-TRANS-AMOUNT         PIC 9(07)V99.
+           05  MTM-BRANCH-CODE          PIC X(04).
+           05  FILLER                   PIC X(19).
